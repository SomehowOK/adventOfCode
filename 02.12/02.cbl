@@ -4,33 +4,87 @@
        input-output section.
        file-control.
            select InputFile assign to
-            "/Users/jakobweber/adventOfCode/02.12/input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+            DYNAMIC InputFile-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS InputFile-Status.
+
+           select AuditFile assign to
+            DYNAMIC AuditFile-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFile-Status.
+
+           select SummaryFile assign to
+            DYNAMIC SummaryFile-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SummaryFile-Status.
 
        data division.
 
        FILE SECTION.
        FD InputFile.
-       01 InputRecord  PIC X(23).
-                
+       01 InputRecord  PIC X(600).
+
+       FD AuditFile.
+       01 AuditRecord.
+           05 Audit-Seq         PIC 9(6).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 Audit-LevelCount  PIC 9(3).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 Audit-SafeFlag    PIC X(1).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 Audit-Reason      PIC X(30).
+
+       FD SummaryFile.
+       01 SummaryRecord.
+           05 Summary-Safe             PIC 9(4).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 Summary-SafeWithDampener PIC 9(4).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 Summary-SkippedReports   PIC 9(6).
+
        working-storage section.
-       01 Input-R      PIC X(23).
-       01 InputLength  PIC 9(2).
-       01 InputTrim   PIC X(24) Value Spaces.
-       01 CNTR         PIC 9(2).
-       01 CNTR-Table   PIC 9(2).
-       01 CNTR-Start   PIC 9(2).
-       01 CNTR-EXTRA   PIC 9(2).
-       01 CNTR-End     PIC 9(2).
+       01 InputFile-Path PIC X(200).
+       01 AuditFile-Path PIC X(200).
+       01 SummaryFile-Path PIC X(200).
+       01 ReportSeq       PIC 9(6) VALUE ZEROS.
+       01 Report-Reason   PIC X(30) VALUE SPACES.
+       01 Input-R      PIC X(600).
+       01 InputLength  PIC 9(3).
+       01 InputTrim   PIC X(601) Value Spaces.
+       01 CNTR         PIC 9(3).
+       01 CNTR-Table   PIC 9(3).
+       01 CNTR-Start   PIC 9(3).
+       01 CNTR-EXTRA   PIC 9(3).
+       01 CNTR-End     PIC 9(3).
        01 DEBUG1        PIC X(20).
        01 delta         PIC S9(4).
-       01 CNTR-INPUTS   PIC 9(2).
-       01 CNTR-INPUTS-VAR PIC 9(2).
+       01 CNTR-INPUTS   PIC 9(3) VALUE ZEROS.
+       01 CNTR-INPUTS-VAR PIC 9(3).
+       01 CNTR-TRUE-LEVELS PIC 9(3) VALUE ZEROS.
+       01 Table-Max     PIC 9(3) VALUE 100.
+       01 SkippedReports PIC 9(6) VALUE ZEROS.
+
+       01 ReportRejected PIC X VALUE "N".
+           88 Report-Is-Rejected VALUE "Y".
 
        01 Number1 Pic 9(2).
        01 Number2 Pic 9(2).
 
-       01 SAFE             PIC 9(4).
+       01 SAFE             PIC 9(4) VALUE ZEROS.
+       01 SafeWithDampener PIC 9(4) VALUE ZEROS.
+
+       01 Check-Table.
+           05 Check-Data OCCURS 100 TIMES PIC 9(4).
+       01 Check-Count      PIC 9(3).
+       01 CheckIndex       PIC 9(3).
+       01 SrcIndex         PIC 9(3).
+       01 Drop-Position    PIC 9(3) VALUE ZERO.
+       01 DropIndex        PIC 9(3).
+
+       01 SequenceSafe     PIC X VALUE "N".
+           88 Sequence-Is-Safe  VALUE "Y".
+       01 DampenerSafe     PIC X VALUE "N".
+           88 Dampener-Is-Safe  VALUE "Y".
 
        01 deltaBool       PIC X(2).
            88 deltaBool-rising  VALUE "00".
@@ -38,47 +92,139 @@
            88 deltaBool-first     VALUE "99".
 
        01 InputFile-Status   PIC XX.
-           88 InputFile-OK   VALUE "00".
-           88 InputFile-EOF  VALUE "10".
+           88 InputFile-OK        VALUE "00".
+           88 InputFile-EOF       VALUE "10".
+           88 InputFile-Not-Found VALUE "35".
+           88 InputFile-Truncated VALUE "06".
+
+       01 AuditFile-Status  PIC XX.
+           88 AuditFile-OK        VALUE "00".
+
+       01 SummaryFile-Status PIC XX.
+           88 SummaryFile-OK      VALUE "00".
        
        01 TableIndex VALUE 01    PIC 9999. 
     
        01 NumberTable.
-           05 Table-Data OCCURS 10 TIMES PIC 9(4).  
+           05 Table-Data OCCURS 100 TIMES PIC 9(4).
 
        procedure division.
            perform Main
-           Stop run.
-       
+           GOBACK.
+
        Main section.
            Display InputTrim
+           Move Spaces TO InputFile-Path
+           ACCEPT InputFile-Path FROM ENVIRONMENT "INPUT_FILE_02"
+           IF InputFile-Path = Spaces
+               MOVE "02.12/input.txt" TO InputFile-Path
+           END-IF
+
+           Move Spaces TO AuditFile-Path
+           ACCEPT AuditFile-Path FROM ENVIRONMENT "AUDIT_FILE"
+           IF AuditFile-Path = Spaces
+               MOVE "output/02-audit.txt" TO AuditFile-Path
+           END-IF
+
+           Move Spaces TO SummaryFile-Path
+           ACCEPT SummaryFile-Path FROM ENVIRONMENT "SUMMARY_FILE_02"
+           IF SummaryFile-Path = Spaces
+               MOVE "output/02-summary.txt" TO SummaryFile-Path
+           END-IF
+
            Open Input InputFile.
-           Move Zeros TO InputFile-Status
+           IF NOT InputFile-OK
+               IF InputFile-Not-Found
+                   Display "ERROR: input file not found: "
+                       InputFile-Path
+                   MOVE 20 TO RETURN-CODE
+               ELSE
+                   Display "ERROR: unable to open input file: "
+                       InputFile-Path " status " InputFile-Status
+                   MOVE 24 TO RETURN-CODE
+               END-IF
+               Exit Section
+           END-IF
+
+           Open Output AuditFile.
+           IF NOT AuditFile-OK
+               Display "ERROR: unable to open audit file: "
+                   AuditFile-Path " status " AuditFile-Status
+               MOVE 24 TO RETURN-CODE
+               CLOSE InputFile
+               Exit Section
+           END-IF
+
+           Open Output SummaryFile.
+           IF NOT SummaryFile-OK
+               Display "ERROR: unable to open summary file: "
+                   SummaryFile-Path " status " SummaryFile-Status
+               MOVE 24 TO RETURN-CODE
+               CLOSE InputFile
+               CLOSE AuditFile
+               Exit Section
+           END-IF
+
            Move 1 TO TableIndex
 
-           perform until InputFile-EOF 
+           perform until InputFile-EOF
                READ InputFile INTO InputRecord
-                   AT END 
+                   AT END
                        Move "10" TO InputFile-Status
-                   NOT AT END 
+                   NOT AT END
                        Display InputRecord
+                       ADD 1 TO ReportSeq
+                       MOVE SPACES TO AuditRecord
+
+                       IF InputFile-Truncated
+                           ADD 1 TO SkippedReports
+                           MOVE "N" TO Audit-SafeFlag
+                           MOVE "REJECTED - LINE TOO LONG"
+                               TO Audit-Reason
+                           MOVE ZEROS TO Audit-LevelCount
+                       ELSE
+                           perform TrimString
+                           perform CreateTable
+                           IF Report-Is-Rejected
+                               ADD 1 TO SkippedReports
+                               MOVE "N" TO Audit-SafeFlag
+                               MOVE "REJECTED - TOO MANY LEVELS"
+                                   TO Audit-Reason
+                               MOVE CNTR-TRUE-LEVELS
+                                   TO Audit-LevelCount
+                           ELSE
+                               perform redNoseReports
+                               COMPUTE Audit-LevelCount =
+                                   CNTR-INPUTS + 1
+                           END-IF
+                       END-IF
 
+                       MOVE ReportSeq TO Audit-Seq
+                       WRITE AuditRecord
 
-                       perform TrimString
-                       perform CreateTable
-                       perform redNoseReports
                        perform InitTable
-                       
+
                END-READ
            end-perform
            Display "Final: " Safe
+           Display "SafeWithDampener: " SafeWithDampener
+           Display "SkippedReports: " SkippedReports
 
            CLOSE InputFile.
-       Exit. 
+           CLOSE AuditFile.
+
+           MOVE SPACES TO SummaryRecord
+           MOVE Safe TO Summary-Safe
+           MOVE SafeWithDampener TO Summary-SafeWithDampener
+           MOVE SkippedReports TO Summary-SkippedReports
+           WRITE SummaryRecord
+           CLOSE SummaryFile
+       Exit.
 
-       TrimString Section. 
+       TrimString Section.
            MOVE FUNCTION REVERSE(InputRecord) TO Input-R.
-                       
+
+           MOVE ZEROS TO CNTR
            Inspect Input-R Tallying CNTR FOR leading spaces.
 
            Compute InputLength = 
@@ -90,30 +236,46 @@
 
        CreateTable Section.
            MOVE 01 TO CNTR-START
+           MOVE ZEROS TO CNTR-EXTRA
+           MOVE ZEROS TO CNTR-TRUE-LEVELS
            PERFORM VARYING CNTR-End
-           
-                   FROM 1 BY 1 
+
+                   FROM 1 BY 1
                    UNTIL CNTR-End >= InputLength
 
                    MOVE InputTrim(CNTR-END:1) TO DEBUG1
                    IF InputTrim(CNTR-END:1) = " "
 
-                      MOVE InputTrim(CNTR-Start:CNTR-EXTRA)
-                      TO Table-Data(TableIndex)
+                      ADD 1 TO CNTR-TRUE-LEVELS
+                      IF TableIndex <= Table-Max
+                          MOVE InputTrim(CNTR-Start:CNTR-EXTRA)
+                          TO Table-Data(TableIndex)
 
-                      ADD 1 TO CNTR-INPUTS
+                          ADD 1 TO CNTR-INPUTS
+                          ADD 1 TO TableIndex
+                      END-IF
 
-                      Compute CNTR-Start = 
+                      Compute CNTR-Start =
                               CNTR-End + 1
 
                       MOVE 00 TO CNTR-EXTRA
-                      ADD 1 TO TableIndex
                    end-if
                    ADD 1 TO CNTR-EXTRA
            end-perform
 
-           MOVE InputTrim(CNTR-Start:CNTR-EXTRA)
-                      TO Table-Data(TableIndex)
+           ADD 1 TO CNTR-TRUE-LEVELS
+           IF TableIndex <= Table-Max
+               MOVE InputTrim(CNTR-Start:CNTR-EXTRA)
+                          TO Table-Data(TableIndex)
+           END-IF
+
+           IF CNTR-TRUE-LEVELS > Table-Max
+               Display "ERROR: report has more than "
+                   Table-Max " levels - rejecting: "
+                   InputTrim(1:InputLength)
+               MOVE "Y" TO ReportRejected
+               MOVE Table-Max TO TableIndex
+           END-IF
 
        Exit.
 
@@ -132,46 +294,119 @@
            Move ZEROS TO CNTR-EXTRA
            MOVE ZEROS TO CNTR
            MOVE ZEROS TO CNTR-INPUTS
-           
+           MOVE ZEROS TO CNTR-TRUE-LEVELS
+           MOVE "N" TO ReportRejected
+
        Exit.
  
        redNoseReports Section.
 
+           MOVE ZERO TO Drop-Position
+           MOVE SPACES TO Report-Reason
+           PERFORM BuildCheckTable
+           PERFORM CheckSequence
+
+           IF Sequence-Is-Safe
+               Add 1 To Safe
+               MOVE "Y" TO Audit-SafeFlag
+               MOVE SPACES TO Audit-Reason
+           ELSE
+               MOVE "N" TO Audit-SafeFlag
+               MOVE Report-Reason TO Audit-Reason
+               PERFORM DampenerAttempt
+           END-IF
+       Exit.
+
+       BuildCheckTable Section.
+           MOVE ZEROS TO Check-Count
+           PERFORM VARYING SrcIndex FROM 1 BY 1
+                   UNTIL SrcIndex > (CNTR-INPUTS + 1)
+
+               IF SrcIndex NOT = Drop-Position
+                   ADD 1 TO Check-Count
+                   MOVE Table-Data(SrcIndex) TO Check-Data(Check-Count)
+               END-IF
+
+           END-PERFORM
+       Exit.
+
+       CheckSequence Section.
+
+           MOVE "N" TO SequenceSafe
            MOVE "99" TO deltaBool
-           Move 01 TO TableIndex
+           Move 01 TO CheckIndex
 
-           Perform Until TableIndex >= (CNTR-INPUTS + 1)
+           Perform Until CheckIndex >= Check-Count
 
-               COMPUTE delta = Table-Data(TableIndex) - 
-                               Table-Data(TableIndex + 1)
-               IF delta = 0 
-               THEN                                 
-                  Display "bc same"
+               COMPUTE delta = Check-Data(CheckIndex) -
+                               Check-Data(CheckIndex + 1)
+               IF delta = 0
+               THEN
+                  MOVE "EQUAL LEVELS" TO Report-Reason
                   exit section
-               ENd-IF
+               END-IF
 
-               IF deltaBool = "99"                    
+               IF deltaBool = "99"
                    if delta > 0
                    Then
-                       MOVE "10" TO deltaBool 
+                       MOVE "10" TO deltaBool
                    end-if
-                   
+
                    IF delta < 0
-                       MOVE "00" TO deltaBool  
+                       MOVE "00" TO deltaBool
                    END-IF
                END-IF
-           
-               IF deltaBool = "00" AND ( delta < (- 3) OR delta >= 0)
-                   Then                  
+
+               IF deltaBool = "00" AND delta >= 0
+                   Then
+                   MOVE "DIRECTION REVERSAL" TO Report-Reason
+                   exit section
+               End-If
+
+               IF deltaBool = "00" AND delta < (- 3)
+                   Then
+                   MOVE "DELTA OUT OF RANGE" TO Report-Reason
+                   exit section
+               End-If
+
+               IF deltaBool = "10" AND delta <= 0
+               Then
+                   MOVE "DIRECTION REVERSAL" TO Report-Reason
                    exit section
                End-If
 
-               IF deltaBool = "10" AND (delta > 3 OR delta <= 0)
+               IF deltaBool = "10" AND delta > 3
                Then
+                   MOVE "DELTA OUT OF RANGE" TO Report-Reason
                    exit section
                End-If
-               Add 1 To TableIndex
+               Add 1 To CheckIndex
 
            End-perform
-           Add 1 To Safe
+           MOVE "Y" TO SequenceSafe
+       Exit.
+
+       DampenerAttempt Section.
+
+           MOVE "N" TO DampenerSafe
+           MOVE 1 TO DropIndex
+
+           Perform Until DropIndex > (CNTR-INPUTS + 1)
+                   OR Dampener-Is-Safe
+
+               MOVE DropIndex TO Drop-Position
+               PERFORM BuildCheckTable
+               PERFORM CheckSequence
+
+               IF Sequence-Is-Safe
+                   MOVE "Y" TO DampenerSafe
+               END-IF
+
+               ADD 1 TO DropIndex
+
+           End-Perform
+
+           IF Dampener-Is-Safe
+               ADD 1 TO SafeWithDampener
+           END-IF
        Exit.
