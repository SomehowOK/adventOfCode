@@ -0,0 +1,172 @@
+       identification division.
+       program-id. "DRIVER".
+       environment division.
+       input-output section.
+       file-control.
+           select Summary1File assign to
+            DYNAMIC Summary1File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS Summary1File-Status.
+
+           select Summary2File assign to
+            DYNAMIC Summary2File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS Summary2File-Status.
+
+       data division.
+
+       FILE SECTION.
+       FD Summary1File.
+       01 Summary1Record.
+           05 Summary1-TotalDistance    PIC 9(32).
+           05 FILLER                    PIC X(1).
+           05 Summary1-SimilarityScore  PIC 9(32).
+           05 FILLER                    PIC X(1).
+           05 Summary1-BadRecordCount   PIC 9(6).
+
+       FD Summary2File.
+       01 Summary2Record.
+           05 Summary2-Safe             PIC 9(4).
+           05 FILLER                    PIC X(1).
+           05 Summary2-SafeWithDampener PIC 9(4).
+           05 FILLER                    PIC X(1).
+           05 Summary2-SkippedReports   PIC 9(6).
+
+       working-storage section.
+       01 Input1File-Path   PIC X(200).
+       01 Input2File-Path   PIC X(200).
+       01 Summary1File-Path PIC X(200).
+       01 Summary2File-Path PIC X(200).
+
+       01 Summary1File-Status PIC XX.
+           88 Summary1File-OK VALUE "00".
+       01 Summary2File-Status PIC XX.
+           88 Summary2File-OK VALUE "00".
+
+       01 DR-RC1  PIC S9(4) VALUE ZEROS.
+       01 DR-RC2  PIC S9(4) VALUE ZEROS.
+
+       procedure division.
+           perform Main
+           Stop run.
+
+       Main section.
+           Move Spaces TO Input1File-Path
+           ACCEPT Input1File-Path FROM ENVIRONMENT "DATASET_01"
+           IF Input1File-Path = Spaces
+               MOVE "01.12/input.txt" TO Input1File-Path
+           END-IF
+
+           Move Spaces TO Input2File-Path
+           ACCEPT Input2File-Path FROM ENVIRONMENT "DATASET_02"
+           IF Input2File-Path = Spaces
+               MOVE "02.12/input.txt" TO Input2File-Path
+           END-IF
+
+           Move Spaces TO Summary1File-Path
+           ACCEPT Summary1File-Path FROM ENVIRONMENT "SUMMARY_FILE_01"
+           IF Summary1File-Path = Spaces
+               MOVE "output/01-summary.txt" TO Summary1File-Path
+           END-IF
+
+           Move Spaces TO Summary2File-Path
+           ACCEPT Summary2File-Path FROM ENVIRONMENT "SUMMARY_FILE_02"
+           IF Summary2File-Path = Spaces
+               MOVE "output/02-summary.txt" TO Summary2File-Path
+           END-IF
+
+           Display "DRIVER: starting program 01"
+           DISPLAY "INPUT_FILE_01" UPON ENVIRONMENT-NAME
+           DISPLAY Input1File-Path UPON ENVIRONMENT-VALUE
+           DISPLAY "SUMMARY_FILE_01" UPON ENVIRONMENT-NAME
+           DISPLAY Summary1File-Path UPON ENVIRONMENT-VALUE
+           MOVE 0 TO RETURN-CODE
+           CALL "01"
+           MOVE RETURN-CODE TO DR-RC1
+           Display "DRIVER: program 01 completed, return code "
+               DR-RC1
+
+           Display "DRIVER: starting program 02"
+           DISPLAY "INPUT_FILE_02" UPON ENVIRONMENT-NAME
+           DISPLAY Input2File-Path UPON ENVIRONMENT-VALUE
+           DISPLAY "SUMMARY_FILE_02" UPON ENVIRONMENT-NAME
+           DISPLAY Summary2File-Path UPON ENVIRONMENT-VALUE
+           MOVE 0 TO RETURN-CODE
+           CALL "02"
+           MOVE RETURN-CODE TO DR-RC2
+           Display "DRIVER: program 02 completed, return code "
+               DR-RC2
+
+           MOVE ZEROS TO Summary1-TotalDistance
+           MOVE ZEROS TO Summary1-SimilarityScore
+           MOVE ZEROS TO Summary1-BadRecordCount
+           IF DR-RC1 = 0
+               perform ReadSummary1
+           END-IF
+
+           MOVE ZEROS TO Summary2-Safe
+           MOVE ZEROS TO Summary2-SafeWithDampener
+           MOVE ZEROS TO Summary2-SkippedReports
+           IF DR-RC2 = 0
+               perform ReadSummary2
+           END-IF
+
+           Display "========================================"
+           Display "END-OF-DAY SUMMARY"
+           Display "========================================"
+           Display "Program 01 return code : " DR-RC1
+           Display "  TotalDistance        : "
+               Summary1-TotalDistance
+           Display "  SimilarityScore      : "
+               Summary1-SimilarityScore
+           Display "  BadRecordCount       : "
+               Summary1-BadRecordCount
+           Display "Program 02 return code : " DR-RC2
+           Display "  Safe                 : " Summary2-Safe
+           Display "  SafeWithDampener     : "
+               Summary2-SafeWithDampener
+           Display "  SkippedReports       : "
+               Summary2-SkippedReports
+           Display "========================================"
+
+           IF DR-RC1 NOT = 0 OR DR-RC2 NOT = 0
+               Display "DRIVER: one or more steps failed"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+       Exit.
+
+       ReadSummary1 Section.
+           Open Input Summary1File.
+           IF Summary1File-OK
+               READ Summary1File INTO Summary1Record
+                   AT END
+                       Display "DRIVER: summary for 01 is empty: "
+                           Summary1File-Path
+                       MOVE 28 TO DR-RC1
+               END-READ
+               CLOSE Summary1File
+           ELSE
+               Display "DRIVER: unable to read summary for 01: "
+                   Summary1File-Path " status " Summary1File-Status
+               MOVE 28 TO DR-RC1
+           END-IF
+       Exit.
+
+       ReadSummary2 Section.
+           Open Input Summary2File.
+           IF Summary2File-OK
+               READ Summary2File INTO Summary2Record
+                   AT END
+                       Display "DRIVER: summary for 02 is empty: "
+                           Summary2File-Path
+                       MOVE 28 TO DR-RC2
+               END-READ
+               CLOSE Summary2File
+           ELSE
+               Display "DRIVER: unable to read summary for 02: "
+                   Summary2File-Path " status " Summary2File-Status
+               MOVE 28 TO DR-RC2
+           END-IF
+       Exit.
