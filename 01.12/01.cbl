@@ -4,64 +4,145 @@
        input-output section.
        file-control.
            select InputFile assign to
-            "/home/somehowok/adventOfCode/01.12/input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+            DYNAMIC InputFile-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS InputFile-Status.
+
+           select SummaryFile assign to
+            DYNAMIC SummaryFile-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SummaryFile-Status.
 
        data division.
 
        FILE SECTION.
        FD InputFile.
        01 InputRecord.
-           05 Number1 PIC 99999. 
+           05 Number1 PIC 99999.
            05 Useless PIC X(3).
            05 Number2 PIC 99999.
 
-                
+       FD SummaryFile.
+       01 SummaryRecord.
+           05 Summary-TotalDistance    PIC 9(32).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 Summary-SimilarityScore  PIC 9(32).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 Summary-BadRecordCount   PIC 9(6).
 
        working-storage section.
+       01 InputFile-Path   PIC X(200).
+       01 SummaryFile-Path PIC X(200).
        01 TotalDistance   PIC 9(32) VALUE ZEROS.
        01 Distance         PIC 9(5).
-       
-      
+       01 SimilarityScore  PIC 9(32) VALUE ZEROS.
+       01 FreqIndex         PIC 9(6).
+
+       01 Table2-Freq.
+           05 Table2-FreqCount OCCURS 100000 TIMES PIC 9(6).
+
+
        01 InputFile-Status   PIC XX.
-           88 InputFile-OK   VALUE "00".
-           88 InputFile-EOF  VALUE "10".
-       
-       01 TableIndex         PIC 9999. 
-    
+           88 InputFile-OK        VALUE "00".
+           88 InputFile-EOF       VALUE "10".
+           88 InputFile-Not-Found VALUE "35".
+
+       01 SummaryFile-Status PIC XX.
+           88 SummaryFile-OK      VALUE "00".
+
+       01 TableIndex         PIC 9(6).
+       01 TableIndex2        PIC 9(6).
+       01 RecordCount        PIC 9(6) VALUE ZEROS.
+       01 Table-Max          PIC 9(6) VALUE 100000.
+       01 BadRecordCount     PIC 9(6) VALUE ZEROS.
+
        01 Table1.
-           05 Table1-Data OCCURS 1000 TIMES PIC 9(5).  
+           05 Table1-Data OCCURS 1 TO 100000 TIMES
+                          DEPENDING ON RecordCount PIC 9(5).
        01 Table2.
-           05 Table2-Data OCCURS 1000 TIMES PIC 9(5).
+           05 Table2-Data OCCURS 1 TO 100000 TIMES
+                          DEPENDING ON RecordCount PIC 9(5).
 
        procedure division.
            perform Main
-           Stop run.
+           GOBACK.
        
        Main section.
+           Move Spaces TO InputFile-Path
+           ACCEPT InputFile-Path FROM ENVIRONMENT "INPUT_FILE_01"
+           IF InputFile-Path = Spaces
+               MOVE "01.12/input.txt" TO InputFile-Path
+           END-IF
+
+           Move Spaces TO SummaryFile-Path
+           ACCEPT SummaryFile-Path FROM ENVIRONMENT "SUMMARY_FILE_01"
+           IF SummaryFile-Path = Spaces
+               MOVE "output/01-summary.txt" TO SummaryFile-Path
+           END-IF
+
            Open Input InputFile.
-           Move Zeros TO InputFile-Status
+           IF NOT InputFile-OK
+               IF InputFile-Not-Found
+                   Display "ERROR: input file not found: "
+                       InputFile-Path
+                   MOVE 20 TO RETURN-CODE
+               ELSE
+                   Display "ERROR: unable to open input file: "
+                       InputFile-Path " status " InputFile-Status
+                   MOVE 24 TO RETURN-CODE
+               END-IF
+               Exit Section
+           END-IF
+
+           Open Output SummaryFile.
+           IF NOT SummaryFile-OK
+               Display "ERROR: unable to open summary file: "
+                   SummaryFile-Path " status " SummaryFile-Status
+               MOVE 24 TO RETURN-CODE
+               CLOSE InputFile
+               Exit Section
+           END-IF
+
            Move 1 TO TableIndex
 
-           perform until InputFile-EOF 
+           perform until InputFile-EOF
                READ InputFile INTO InputRecord
-                   AT END 
+                   AT END
                        Move "10" TO InputFile-Status
-                   NOT AT END 
-                       Move Number1 TO Table1-Data(TableIndex)
-                       Move Number2 To Table2-Data(TableIndex)
-                       ADD 1 TO TableIndex  
+                   NOT AT END
+                       IF TableIndex > Table-Max
+                           Display "ERROR: InputFile has more than "
+                               Table-Max " rows - aborting"
+                           MOVE 16 TO RETURN-CODE
+                           MOVE "10" TO InputFile-Status
+                       ELSE
+                           IF Number1 IS NUMERIC AND Number2 IS NUMERIC
+                               Move Number1 TO Table1-Data(TableIndex)
+                               Move Number2 To Table2-Data(TableIndex)
+                               ADD 1 TO TableIndex
+                               ADD 1 TO RecordCount
+                           ELSE
+                               Display "WARNING: bad record: "
+                                   InputRecord
+                               ADD 1 TO BadRecordCount
+                           END-IF
+                       END-IF
                END-READ
            end-perform
            CLOSE InputFile.
 
+           IF RETURN-CODE = 16
+               CLOSE SummaryFile
+               Exit Section
+           END-IF
+
            Move 1 To TableIndex
 
            Sort Table1-Data ascending KEY Table1-Data.
            Sort Table2-Data ascending KEY Table2-Data.
 
-           Perform Until TableIndex > 1000
-           
+           Perform Until TableIndex > RecordCount
+
 
            IF Table1-Data(TableIndex) >= Table2-Data(TableIndex) 
            THEN
@@ -72,10 +153,45 @@
                               Table1-Data(TableIndex)
            END-IF
            
+           Display "Pair " TableIndex ": " Table1-Data(TableIndex)
+               " " Table2-Data(TableIndex) " Distance: " Distance
+
            Add Distance TO TotalDistance
-           MOVE ZEROS TO Distance 
+           MOVE ZEROS TO Distance
            ADD 1 TO TableIndex
 
            END-Perform
+
+           Move 1 To FreqIndex
+           Perform Until FreqIndex > 100000
+               MOVE ZEROS TO Table2-FreqCount(FreqIndex)
+               ADD 1 TO FreqIndex
+           END-Perform
+
+           Move 1 To TableIndex2
+           Perform Until TableIndex2 > RecordCount
+               ADD 1 TO Table2-FreqCount(Table2-Data(TableIndex2) + 1)
+               ADD 1 TO TableIndex2
+           END-Perform
+
+           Move 1 To TableIndex
+           Perform Until TableIndex > RecordCount
+
+           COMPUTE SimilarityScore = SimilarityScore +
+                   (Table1-Data(TableIndex) *
+                    Table2-FreqCount(Table1-Data(TableIndex) + 1))
+           ADD 1 TO TableIndex
+
+           END-Perform
+
            Display "TotalDistance: " TotalDistance
-       Exit. 
+           Display "SimilarityScore: " SimilarityScore
+           Display "BadRecordCount: " BadRecordCount
+
+           MOVE SPACES TO SummaryRecord
+           MOVE TotalDistance TO Summary-TotalDistance
+           MOVE SimilarityScore TO Summary-SimilarityScore
+           MOVE BadRecordCount TO Summary-BadRecordCount
+           WRITE SummaryRecord
+           CLOSE SummaryFile
+       Exit.
